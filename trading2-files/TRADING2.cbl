@@ -26,6 +26,11 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS          IS FS-STATS001.
 
+           SELECT EXCPLOG1 ASSIGN TO    EXCPLOG1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-EXCPLOG1.
+
       ****************************************************************
        DATA DIVISION.
       ****************************************************************
@@ -47,7 +52,9 @@
            03  RES-VAL            PIC  S9(03)V99
                SIGN IS LEADING SEPARATE CHARACTER.
            03  CUR                PIC  X(03).
-           03  FILLER             PIC  X(55).
+           03  FILLER             PIC  X(08).
+           03  TRADE-DATE         PIC  X(08).
+           03  FILLER             PIC  X(39).
 
        FD  STATS001
            BLOCK CONTAINS 0 RECORDS
@@ -57,25 +64,86 @@
            DATA RECORD IS STATS.
 
        01  STATS.
+           03  STAT-MARKET        PIC  X(06).
            03  STAT               PIC  X(03).
            03  LOSS               PIC  9(03)V99.
            03  GAIN               PIC  9(03)V99.
-           03  FILLER             PIC  X(17).
+           03  FILLER             PIC  X(11).
+
+       FD  EXCPLOG1
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXCEPTION-LOG-RECORD.
+
+       COPY EXCPLOG1.
       ****************************************************************
        WORKING-STORAGE SECTION.
       ****************************************************************
 
        01  FS-TRADE001            PIC  9(02) VALUE ZEROS.
        01  FS-STATS001            PIC  9(02) VALUE ZEROS.
+       01  FS-EXCPLOG1            PIC  9(02) VALUE ZEROS.
+
+       01  WS-EXCEPTION-VARS.
+           03  WS-EXC-PARAGRAPH   PIC  X(12) VALUE SPACES.
+           03  WS-EXC-FILE-NAME   PIC  X(08) VALUE SPACES.
+           03  WS-EXC-STATUS      PIC  X(02) VALUE SPACES.
 
+       01  AC-COUNTER             PIC  9(04) VALUE ZEROS.
+
+      *--> RUNNING ACCUMULATORS REPLACE THE OLD OCCURS-50 TABLE SO
+      *--> THE STATISTICS ARE NO LONGER CAPPED AT 50 TRADE RECORDS.
        01  INTERNAL-TABLE.
-           03  AC-COUNTER         PIC  9(04) VALUE ZEROS.
-           03  WS-MAX-RECORD      PIC  9(04) VALUE 50.
-           03  WS-TABLE-RECORD.
-               05  WS-GAIN-COL   PIC  S9(03)V99 OCCURS 50 TIMES
-                                  INDEXED BY I.
-               05  WS-LOSS-COL   PIC  S9(03)V99 OCCURS 50 TIMES
-                                  INDEXED BY I.
+           03  WS-GAIN-STATS.
+               05  WS-GAIN-COUNT  PIC  9(05) VALUE ZEROS.
+               05  WS-GAIN-SUM    PIC  S9(07)V99   VALUE ZEROS.
+               05  WS-GAIN-SUMSQ  PIC  S9(09)V9999 VALUE ZEROS.
+               05  WS-GAIN-MIN    PIC  S9(03)V99   VALUE ZEROS.
+               05  WS-GAIN-MAX    PIC  S9(03)V99   VALUE ZEROS.
+           03  WS-LOSS-STATS.
+               05  WS-LOSS-COUNT  PIC  9(05) VALUE ZEROS.
+               05  WS-LOSS-SUM    PIC  S9(07)V99   VALUE ZEROS.
+               05  WS-LOSS-SUMSQ  PIC  S9(09)V9999 VALUE ZEROS.
+               05  WS-LOSS-MIN    PIC  S9(03)V99   VALUE ZEROS.
+               05  WS-LOSS-MAX    PIC  S9(03)V99   VALUE ZEROS.
+
+      *--> PER-MARKET BREAKDOWN: SAME SHAPE AS INTERNAL-TABLE ABOVE,
+      *--> KEPT PER DISTINCT MARKET CODE SEEN IN TRADE001.
+       01  WS-MAX-MARKET           PIC  9(02) VALUE 20.
+       01  WS-MKT-TABLE.
+           03  WS-MKT-COUNT        PIC  9(02) VALUE ZEROS.
+           03  WS-MKT-ENTRY        OCCURS 20 TIMES
+                                   INDEXED BY M.
+               05  WS-MKT-CODE     PIC  X(06).
+               05  WS-MKT-GAIN-STATS.
+                   07  WS-MKT-GAIN-COUNT  PIC  9(05) VALUE ZEROS.
+                   07  WS-MKT-GAIN-SUM    PIC  S9(07)V99   VALUE ZEROS.
+                   07  WS-MKT-GAIN-SUMSQ  PIC  S9(09)V9999 VALUE ZEROS.
+                   07  WS-MKT-GAIN-MIN    PIC  S9(03)V99   VALUE ZEROS.
+                   07  WS-MKT-GAIN-MAX    PIC  S9(03)V99   VALUE ZEROS.
+               05  WS-MKT-LOSS-STATS.
+                   07  WS-MKT-LOSS-COUNT  PIC  9(05) VALUE ZEROS.
+                   07  WS-MKT-LOSS-SUM    PIC  S9(07)V99   VALUE ZEROS.
+                   07  WS-MKT-LOSS-SUMSQ  PIC  S9(09)V9999 VALUE ZEROS.
+                   07  WS-MKT-LOSS-MIN    PIC  S9(03)V99   VALUE ZEROS.
+                   07  WS-MKT-LOSS-MAX    PIC  S9(03)V99   VALUE ZEROS.
+
+      *--> WORKING COPY THAT 21-CALC-AVG/22-CALC-SD/23-CALC-MIN/
+      *--> 24-CALC-MAX ACTUALLY COMPUTE FROM; LOADED EITHER FROM THE
+      *--> OVERALL OR FROM ONE MARKET'S ACCUMULATORS BEFORE EACH CALL.
+       01  WS-CUR-STATS.
+           03  WS-CUR-GAIN-COUNT   PIC  9(05).
+           03  WS-CUR-GAIN-SUM     PIC  S9(07)V99.
+           03  WS-CUR-GAIN-SUMSQ   PIC  S9(09)V9999.
+           03  WS-CUR-GAIN-MIN     PIC  S9(03)V99.
+           03  WS-CUR-GAIN-MAX     PIC  S9(03)V99.
+           03  WS-CUR-LOSS-COUNT   PIC  9(05).
+           03  WS-CUR-LOSS-SUM     PIC  S9(07)V99.
+           03  WS-CUR-LOSS-SUMSQ   PIC  S9(09)V9999.
+           03  WS-CUR-LOSS-MIN     PIC  S9(03)V99.
+           03  WS-CUR-LOSS-MAX     PIC  S9(03)V99.
 
        01  MEASURES.
            03  WS-AVG             PIC  9(03)V99.
@@ -84,6 +152,7 @@
            03  WS-MAX             PIC  9(03)V99.
 
        77  WS-EOF                 PIC  X(01) VALUE 'N'.
+       77  WS-FOUND-MARKET        PIC  X(01) VALUE 'N'.
       ****************************************************************
        PROCEDURE DIVISION.
       ****************************************************************
@@ -95,23 +164,44 @@
            PERFORM 10-INITIALIZE.
            PERFORM 20-PROCEDURES.
            PERFORM 90-ENDING.
+           GOBACK.
 
        00-EXIT. EXIT.
       ****************************************************************
        10-INITIALIZE             SECTION.
       ****************************************************************
 
+           OPEN OUTPUT EXCPLOG1
+           IF FS-EXCPLOG1 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-EXCPLOG1'
+               DISPLAY 'FS-EXCPLOG1 = ' FS-EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
            OPEN INPUT  TRADE001
            IF FS-TRADE001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'TRADE001'      TO WS-EXC-FILE-NAME
+               MOVE FS-TRADE001     TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
                DISPLAY 'ERROR OPENING FILE TRADE001'
                DISPLAY 'FS-TRADE001 = ' FS-TRADE001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
                GOBACK
            END-IF.
 
            OPEN OUTPUT STATS001
            IF FS-STATS001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'STATS001'      TO WS-EXC-FILE-NAME
+               MOVE FS-STATS001     TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
                DISPLAY 'ERROR OPENING FILE STATS001'
                DISPLAY 'FS-STATS001 = ' FS-STATS001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
                GOBACK
            END-IF.
 
@@ -120,38 +210,194 @@
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       ADD 01 TO I
-                       IF (RES-VAL > 0)
-                           MOVE RES-VAL TO WS-GAIN-COL(I)
-                       ELSE
-                           IF (RES-VAL < 0)
-                               MOVE RES-VAL TO WS-LOSS-COL(I)
-                           END-IF
-                       END-IF
+                       PERFORM 11-ACCUMULATE
                END-READ
            END-PERFORM.
 
        10-EXIT. EXIT.
+      ****************************************************************
+       11-ACCUMULATE             SECTION.
+      ****************************************************************
+
+           ADD 01 TO AC-COUNTER.
+
+           IF (RES-VAL > 0)
+               ADD 01              TO WS-GAIN-COUNT
+               ADD RES-VAL         TO WS-GAIN-SUM
+               COMPUTE WS-GAIN-SUMSQ = WS-GAIN-SUMSQ +
+                                       (RES-VAL * RES-VAL)
+               IF (WS-GAIN-COUNT = 1)
+                   MOVE RES-VAL    TO WS-GAIN-MIN
+                   MOVE RES-VAL    TO WS-GAIN-MAX
+               ELSE
+                   IF (RES-VAL < WS-GAIN-MIN)
+                       MOVE RES-VAL TO WS-GAIN-MIN
+                   END-IF
+                   IF (RES-VAL > WS-GAIN-MAX)
+                       MOVE RES-VAL TO WS-GAIN-MAX
+                   END-IF
+               END-IF
+           ELSE
+               IF (RES-VAL < 0)
+                   ADD 01              TO WS-LOSS-COUNT
+                   ADD RES-VAL         TO WS-LOSS-SUM
+                   COMPUTE WS-LOSS-SUMSQ = WS-LOSS-SUMSQ +
+                                           (RES-VAL * RES-VAL)
+                   IF (WS-LOSS-COUNT = 1)
+                       MOVE RES-VAL    TO WS-LOSS-MIN
+                       MOVE RES-VAL    TO WS-LOSS-MAX
+                   ELSE
+                       IF (RES-VAL < WS-LOSS-MIN)
+                           MOVE RES-VAL TO WS-LOSS-MIN
+                       END-IF
+                       IF (RES-VAL > WS-LOSS-MAX)
+                           MOVE RES-VAL TO WS-LOSS-MAX
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 12-ACCUMULATE-MARKET.
+
+       11-EXIT. EXIT.
+      ****************************************************************
+       12-ACCUMULATE-MARKET      SECTION.
+      ****************************************************************
+
+           MOVE 'N' TO WS-FOUND-MARKET.
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-MKT-COUNT
+               IF (WS-MKT-CODE(M) = MARKET)
+                   MOVE 'Y' TO WS-FOUND-MARKET
+                   PERFORM 13-UPDATE-MARKET
+               END-IF
+           END-PERFORM.
+
+           IF (WS-FOUND-MARKET = 'N') AND (WS-MKT-COUNT < WS-MAX-MARKET)
+               ADD 01 TO WS-MKT-COUNT
+               SET M TO WS-MKT-COUNT
+               MOVE MARKET TO WS-MKT-CODE(M)
+               PERFORM 13-UPDATE-MARKET
+           END-IF.
+
+       12-EXIT. EXIT.
+      ****************************************************************
+       13-UPDATE-MARKET          SECTION.
+      ****************************************************************
+
+           IF (RES-VAL > 0)
+                   ADD 01      TO WS-MKT-GAIN-COUNT(M)
+                   ADD RES-VAL TO WS-MKT-GAIN-SUM(M)
+                   COMPUTE WS-MKT-GAIN-SUMSQ(M) = WS-MKT-GAIN-SUMSQ(M) +
+                                                   (RES-VAL * RES-VAL)
+                   IF (WS-MKT-GAIN-COUNT(M) = 1)
+                       MOVE RES-VAL TO WS-MKT-GAIN-MIN(M)
+                       MOVE RES-VAL TO WS-MKT-GAIN-MAX(M)
+                   ELSE
+                       IF (RES-VAL < WS-MKT-GAIN-MIN(M))
+                           MOVE RES-VAL TO WS-MKT-GAIN-MIN(M)
+                       END-IF
+                       IF (RES-VAL > WS-MKT-GAIN-MAX(M))
+                           MOVE RES-VAL TO WS-MKT-GAIN-MAX(M)
+                       END-IF
+                   END-IF
+               ELSE
+                   IF (RES-VAL < 0)
+                       ADD 01      TO WS-MKT-LOSS-COUNT(M)
+                       ADD RES-VAL TO WS-MKT-LOSS-SUM(M)
+                       COMPUTE WS-MKT-LOSS-SUMSQ(M) =
+                           WS-MKT-LOSS-SUMSQ(M) + (RES-VAL * RES-VAL)
+                       IF (WS-MKT-LOSS-COUNT(M) = 1)
+                           MOVE RES-VAL TO WS-MKT-LOSS-MIN(M)
+                           MOVE RES-VAL TO WS-MKT-LOSS-MAX(M)
+                       ELSE
+                           IF (RES-VAL < WS-MKT-LOSS-MIN(M))
+                               MOVE RES-VAL TO WS-MKT-LOSS-MIN(M)
+                           END-IF
+                           IF (RES-VAL > WS-MKT-LOSS-MAX(M))
+                               MOVE RES-VAL TO WS-MKT-LOSS-MAX(M)
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+       13-EXIT. EXIT.
       ****************************************************************
        20-PROCEDURES             SECTION.
       ****************************************************************
 
+           MOVE 'ALL   '          TO STAT-MARKET.
+           PERFORM 25-LOAD-OVERALL.
            PERFORM 21-CALC-AVG.
+           WRITE STATS.
            PERFORM 22-CALC-SD.
+           WRITE STATS.
            PERFORM 23-CALC-MIN.
+           WRITE STATS.
            PERFORM 24-CALC-MAX.
-
            WRITE STATS.
 
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-MKT-COUNT
+               MOVE WS-MKT-CODE(M) TO STAT-MARKET
+               PERFORM 26-LOAD-MARKET
+               PERFORM 21-CALC-AVG
+               WRITE STATS
+               PERFORM 22-CALC-SD
+               WRITE STATS
+               PERFORM 23-CALC-MIN
+               WRITE STATS
+               PERFORM 24-CALC-MAX
+               WRITE STATS
+           END-PERFORM.
+
        20-EXIT. EXIT.
+      ****************************************************************
+       25-LOAD-OVERALL           SECTION.
+      ****************************************************************
+
+           MOVE WS-GAIN-COUNT     TO WS-CUR-GAIN-COUNT.
+           MOVE WS-GAIN-SUM       TO WS-CUR-GAIN-SUM.
+           MOVE WS-GAIN-SUMSQ     TO WS-CUR-GAIN-SUMSQ.
+           MOVE WS-GAIN-MIN       TO WS-CUR-GAIN-MIN.
+           MOVE WS-GAIN-MAX       TO WS-CUR-GAIN-MAX.
+           MOVE WS-LOSS-COUNT     TO WS-CUR-LOSS-COUNT.
+           MOVE WS-LOSS-SUM       TO WS-CUR-LOSS-SUM.
+           MOVE WS-LOSS-SUMSQ     TO WS-CUR-LOSS-SUMSQ.
+           MOVE WS-LOSS-MIN       TO WS-CUR-LOSS-MIN.
+           MOVE WS-LOSS-MAX       TO WS-CUR-LOSS-MAX.
+
+       25-EXIT. EXIT.
+      ****************************************************************
+       26-LOAD-MARKET            SECTION.
+      ****************************************************************
+
+           MOVE WS-MKT-GAIN-COUNT(M)   TO WS-CUR-GAIN-COUNT.
+           MOVE WS-MKT-GAIN-SUM(M)     TO WS-CUR-GAIN-SUM.
+           MOVE WS-MKT-GAIN-SUMSQ(M)   TO WS-CUR-GAIN-SUMSQ.
+           MOVE WS-MKT-GAIN-MIN(M)     TO WS-CUR-GAIN-MIN.
+           MOVE WS-MKT-GAIN-MAX(M)     TO WS-CUR-GAIN-MAX.
+           MOVE WS-MKT-LOSS-COUNT(M)   TO WS-CUR-LOSS-COUNT.
+           MOVE WS-MKT-LOSS-SUM(M)     TO WS-CUR-LOSS-SUM.
+           MOVE WS-MKT-LOSS-SUMSQ(M)   TO WS-CUR-LOSS-SUMSQ.
+           MOVE WS-MKT-LOSS-MIN(M)     TO WS-CUR-LOSS-MIN.
+           MOVE WS-MKT-LOSS-MAX(M)     TO WS-CUR-LOSS-MAX.
+
+       26-EXIT. EXIT.
       ****************************************************************
        21-CALC-AVG               SECTION.
       ****************************************************************
 
            MOVE 'AVG' TO STAT.
-           COMPUTE WS-AVG = FUNCTION MEAN(WS-GAIN-COL(ALL)).
+           IF (WS-CUR-GAIN-COUNT > 0)
+               COMPUTE WS-AVG = WS-CUR-GAIN-SUM / WS-CUR-GAIN-COUNT
+           ELSE
+               MOVE ZEROS TO WS-AVG
+           END-IF
            MOVE WS-AVG TO GAIN.
-           COMPUTE WS-AVG = FUNCTION MEAN(WS-LOSS-COL(ALL)).
+           IF (WS-CUR-LOSS-COUNT > 0)
+               COMPUTE WS-AVG = WS-CUR-LOSS-SUM / WS-CUR-LOSS-COUNT
+           ELSE
+               MOVE ZEROS TO WS-AVG
+           END-IF
            MOVE WS-AVG TO LOSS.
 
        21-EXIT. EXIT.
@@ -160,11 +406,23 @@
       ****************************************************************
 
            MOVE 'SD' TO STAT.
-           COMPUTE WS-SD = FUNCTION STANDARD-DEVIATION(
-                                    WS-GAIN-COL(ALL)).
+           IF (WS-CUR-GAIN-COUNT > 0)
+               COMPUTE WS-SD = FUNCTION SQRT(
+                   (WS-CUR-GAIN-SUMSQ / WS-CUR-GAIN-COUNT) -
+                   ((WS-CUR-GAIN-SUM / WS-CUR-GAIN-COUNT) *
+                    (WS-CUR-GAIN-SUM / WS-CUR-GAIN-COUNT)))
+           ELSE
+               MOVE ZEROS TO WS-SD
+           END-IF
            MOVE WS-SD  TO GAIN.
-           COMPUTE WS-SD = FUNCTION STANDARD-DEVIATION(
-                                    WS-LOSS-COL(ALL)).
+           IF (WS-CUR-LOSS-COUNT > 0)
+               COMPUTE WS-SD = FUNCTION SQRT(
+                   (WS-CUR-LOSS-SUMSQ / WS-CUR-LOSS-COUNT) -
+                   ((WS-CUR-LOSS-SUM / WS-CUR-LOSS-COUNT) *
+                    (WS-CUR-LOSS-SUM / WS-CUR-LOSS-COUNT)))
+           ELSE
+               MOVE ZEROS TO WS-SD
+           END-IF
            MOVE WS-SD  TO LOSS.
 
        22-EXIT. EXIT.
@@ -172,20 +430,18 @@
        23-CALC-MIN               SECTION.
       ****************************************************************
 
-           COMPUTE WS-MIN = FUNCTION MIN(WS-GAIN-COL(ALL)).
-           MOVE WS-MIN TO GAIN.
-           COMPUTE WS-MIN = FUNCTION MIN(WS-LOSS-COL(ALL)).
-           MOVE WS-MIN TO LOSS.
+           MOVE 'MIN' TO STAT.
+           MOVE WS-CUR-GAIN-MIN TO GAIN.
+           MOVE WS-CUR-LOSS-MIN TO LOSS.
 
        23-EXIT. EXIT.
       ****************************************************************
        24-CALC-MAX               SECTION.
       ****************************************************************
 
-           COMPUTE WS-MAX = FUNCTION MAX(WS-GAIN-COL(ALL)).
-           MOVE WS-MAX TO GAIN.
-           COMPUTE WS-MAX = FUNCTION MAX(WS-LOSS-COL(ALL)).
-           MOVE WS-MAX TO LOSS.
+           MOVE 'MAX' TO STAT.
+           MOVE WS-CUR-GAIN-MAX TO GAIN.
+           MOVE WS-CUR-LOSS-MAX TO LOSS.
 
        24-EXIT. EXIT.
       ****************************************************************
@@ -194,7 +450,24 @@
 
            CLOSE TRADE001.
            CLOSE STATS001.
+           CLOSE EXCPLOG1.
 
            DISPLAY 'END'.
 
        90-EXIT. EXIT.
+      ****************************************************************
+       91-LOG-EXCEPTION           SECTION.
+      ****************************************************************
+
+      *--> WRITES A ROW TO THE EXCEPTION LOG INSTEAD OF DISPLAY BEING
+      *--> THE ONLY RECORD OF A FILE-STATUS FAILURE.
+           MOVE 'TRADING2'        TO EXC-PROGRAM-ID.
+           MOVE WS-EXC-PARAGRAPH  TO EXC-PARAGRAPH.
+           MOVE WS-EXC-FILE-NAME  TO EXC-FILE-NAME.
+           MOVE WS-EXC-STATUS     TO EXC-FILE-STATUS.
+           MOVE FUNCTION CURRENT-DATE
+                                  TO EXC-TIMESTAMP.
+
+           WRITE EXCEPTION-LOG-RECORD.
+
+       91-EXIT. EXIT.
