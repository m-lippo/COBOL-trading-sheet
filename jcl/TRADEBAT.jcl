@@ -0,0 +1,53 @@
+//TRADEBAT JOB (ACCT),'TRADE BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CHAINS TRADING1 (VALIDATE/ENRICH TRADE001 INTO TRADS001/TRADR001)
+//* AND TRADING2 (STATISTICS OFF TRADE001) INTO ONE BATCH JOB.
+//* STEP02 IS BYPASSED IF STEP01 DID NOT END WITH RETURN-CODE 0, SO A
+//* FILE-STATUS FAILURE IN TRADING1 (SEE ITS FS-TRADE001/FS-TRADS001/
+//* FS-TRADR001 CHECKS) STOPS THE JOB BEFORE TRADING2 RUNS.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=TRADING1
+//STEPLIB  DD   DSN=TRADE.BATCH.LOADLIB,DISP=SHR
+//TRADE001 DD   DSN=TRADE.PROD.TRADE001,DISP=SHR
+//TRADS001 DD   DSN=TRADE.PROD.TRADS001,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRADR001 DD   DSN=TRADE.PROD.TRADR001,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPLOG1 DD   DSN=TRADE.PROD.EXCPLOG1,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--> CHKPNT1 IS ALSO ORGANIZATION IS INDEXED (VSAM KSDS) IN TRADING1,
+//*--> SAME AS RATE001 BELOW - PRE-DEFINED VIA IDCAMS DEFINE CLUSTER,
+//*--> REFERENCED HERE BY CLUSTER NAME ONLY, NO SPACE/DCB ON THE DD.
+//CHKPNT1  DD   DSN=TRADE.PROD.CHKPNT1,DISP=SHR
+//BANDCTL1 DD   DSN=TRADE.PROD.BANDCTL1,DISP=SHR
+//*--> RATE001 IS ORGANIZATION IS INDEXED (VSAM KSDS) IN TRADING1, SO
+//*--> IT IS DEFINED ONCE VIA IDCAMS AND REFERENCED HERE BY CLUSTER
+//*--> NAME ONLY; RECFM/LRECL/SPACE LIVE ON THE CLUSTER, NOT THE DD.
+//RATE001  DD   DSN=TRADE.PROD.RATE001,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--> ONE-CHARACTER RESTART CONTROL CARD: 'N' (DEFAULT) RUNS
+//*--> TRADE001 START TO FINISH; 'Y' RESUMES FROM THE LAST CHECKPOINT
+//*--> ON CHKPNT1 AND SKIPS ITS ALREADY-PROCESSED INPUT RECORDS.
+//SYSIN    DD   *
+N
+/*
+//*
+//STEP02   EXEC PGM=TRADING2,COND=(0,NE,STEP01)
+//STEPLIB  DD   DSN=TRADE.BATCH.LOADLIB,DISP=SHR
+//TRADE001 DD   DSN=TRADE.PROD.TRADE001,DISP=SHR
+//STATS001 DD   DSN=TRADE.PROD.STATS001,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//EXCPLOG1 DD   DSN=TRADE.PROD.EXCPLOG1,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
