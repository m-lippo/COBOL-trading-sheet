@@ -24,6 +24,40 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS          IS FS-TRADS001.
 
+           SELECT TRADR001 ASSIGN TO    TRADR001
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-TRADR001.
+
+           SELECT EXCPLOG1 ASSIGN TO    EXCPLOG1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-EXCPLOG1.
+
+      *--> BREAKEVEN-TOLERANCE PARAMETER, SHARED WITH TRADING9, SO THE
+      *--> ZERO/BREAKEVEN BAND IN 22-CALC-RES-CAT IS NOT HARDCODED.
+           SELECT BANDCTL1 ASSIGN TO    BANDCTL1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-BANDCTL1.
+
+      *--> SAME DAILY RATE FILE TRADING9 CONVERTS BRL TRADES WITH, SO
+      *--> TRADS001 CAN CARRY A USD-EQUIVALENT COLUMN.
+           SELECT RATE001  ASSIGN TO    RATE001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-DATE
+               FILE STATUS          IS FS-RATE001.
+
+      *--> HOLDS THE LAST AC-TRADE-ID/INPUT-RECORD-COUNT CHECKPOINTED
+      *--> DURING A LARGE RUN, SO A RESTART CAN SKIP ALREADY-PROCESSED
+      *--> TRADE001 RECORDS INSTEAD OF REPROCESSING THE WHOLE FILE.
+           SELECT CHKPNT1  ASSIGN TO    CHKPNT1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-KEY
+               FILE STATUS          IS FS-CHKPNT1.
+
       ****************************************************************
        DATA DIVISION.
       ****************************************************************
@@ -45,7 +79,10 @@
            03  RES-VAL            PIC  S9(03)V99
                SIGN IS LEADING SEPARATE CHARACTER.
            03  CUR                PIC  X(03).
-           03  FILLER             PIC  X(55).
+           03  LOTS               PIC  9(03).
+           03  FEE-AMT            PIC  9(03)V99.
+           03  TRADE-DATE         PIC  X(08).
+           03  FILLER             PIC  X(39).
 
        FD  TRADS001
            BLOCK CONTAINS 0 RECORDS
@@ -62,26 +99,144 @@
            03  RR-RATIO           PIC  9(03)V99.
            03  RES-VAL            PIC  S9(03)V99
                SIGN IS LEADING SEPARATE CHARACTER.
+           03  NET-RES-VAL        PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
            03  CUR                PIC  X(03).
            03  RES-CAT            PIC  X(02).
-           03  FILLER             PIC  X(45).
+           03  TRADE-DATE         PIC  X(08).
+           03  USD-TP             PIC  9(03)V99.
+           03  USD-SL             PIC  9(03)V99.
+           03  USD-RES-VAL        PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  FILLER             PIC  X(15).
+
+      *--> CONTROL-TOTAL TRAILER, WRITTEN ONCE AFTER THE LAST
+      *--> OUTPUT-TRADE RECORD SO TRADS001 CAN BE RECONCILED AGAINST
+      *--> TRADE001. TRL-ID CANNOT COLLIDE WITH A REAL TRADE-ID SINCE
+      *--> TRADE-ID IS NUMERIC (9(03)) AND 'TRL' IS NOT.
+       01  TRAILER-TRADE.
+           03  TRL-ID             PIC  X(03) VALUE 'TRL'.
+           03  FILLER             PIC  X(03).
+           03  TRL-COUNT          PIC  9(05).
+           03  TRL-TOTAL-RES-VAL  PIC  S9(07)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  FILLER             PIC  X(59).
+
+       FD  TRADR001
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REJECT-TRADE.
+
+       01  REJECT-TRADE.
+           03  MARKET             PIC  X(06).
+           03  TP                 PIC  9(03)V99.
+           03  SL                 PIC  9(03)V99.
+           03  RES-VAL            PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  CUR                PIC  X(03).
+           03  LOTS               PIC  9(03).
+           03  FEE-AMT            PIC  9(03)V99.
+           03  TRADE-DATE         PIC  X(08).
+           03  REASON-CODE        PIC  X(02).
+           03  FILLER             PIC  X(37).
+
+       FD  EXCPLOG1
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXCEPTION-LOG-RECORD.
+
+       COPY EXCPLOG1.
+
+       FD  BANDCTL1
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BAND-CONTROL-RECORD.
+
+       COPY BANDCTL1.
+
+       FD  RATE001
+           RECORD CONTAINS 14 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-RECORD.
+
+       COPY RATEFILE.
+
+       FD  CHKPNT1
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+
+       COPY CHKPNT1.
       ****************************************************************
        WORKING-STORAGE SECTION.
       ****************************************************************
 
        01  FS-TRADE001            PIC  9(02) VALUE ZEROS.
        01  FS-TRADS001            PIC  9(02) VALUE ZEROS.
+       01  FS-TRADR001            PIC  9(02) VALUE ZEROS.
+       01  FS-EXCPLOG1            PIC  9(02) VALUE ZEROS.
+       01  FS-BANDCTL1            PIC  9(02) VALUE ZEROS.
+       01  FS-RATE001             PIC  9(02) VALUE ZEROS.
+       01  FS-CHKPNT1             PIC  9(02) VALUE ZEROS.
+
+      *--> 'Y' MEANS THIS RUN SHOULD RESUME FROM THE LAST CHECKPOINT
+      *--> INSTEAD OF REPROCESSING TRADE001 FROM THE FIRST RECORD; SET
+      *--> VIA A ONE-LINE SYSIN CONTROL CARD, SAME ACCEPT-DRIVEN STYLE
+      *--> TRADING9/TRADING4 USE FOR THEIR OWN SYSIN INPUT.
+       01  WS-RESTART-CONTROL.
+           03  WS-RESTART-MODE    PIC  X(01) VALUE 'N'.
+               88  WS-RESTART-YES VALUE 'Y'.
+           03  FILLER             PIC  X(79).
+
+       01  WS-CHECKPOINT-VARS.
+           03  WS-CHKPNT-EXISTS   PIC  X(01) VALUE 'N'.
+           03  WS-INPUT-COUNT     PIC  9(05) VALUE ZEROS.
+           03  WS-SKIP-COUNT      PIC  9(05) VALUE ZEROS.
+           03  WS-SINCE-CHKPNT    PIC  9(03) VALUE ZEROS.
+           03  WS-CHKPNT-INTERVAL PIC  9(03) VALUE 100.
+
+       01  WS-VALID-TRADE         PIC  X(01) VALUE 'Y'.
+       01  WS-REASON-CODE         PIC  X(02) VALUE SPACES.
+
+      *--> IDENTIFIES THE FAILURE FOR 91-LOG-EXCEPTION; SET RIGHT
+      *--> BEFORE EACH PERFORM 91-LOG-EXCEPTION.
+       01  WS-EXCEPTION-VARS.
+           03  WS-EXC-PARAGRAPH   PIC  X(12) VALUE SPACES.
+           03  WS-EXC-FILE-NAME   PIC  X(08) VALUE SPACES.
+           03  WS-EXC-STATUS      PIC  X(02) VALUE SPACES.
 
        01  WS-NEW-VARS.
            03  AC-TRADE-ID        PIC  9(03) VALUE ZEROS.
            03  WS-END-OF-FILE     PIC  X(01) VALUE 'N'.
            03  WS-RES-VAL         PIC  S9(03)V99.
+           03  WS-NET-RES-VAL     PIC  S9(03)V99.
            03  WS-RR-RATIO        PIC  9(03)V99.
+           03  WS-TRAILER-TOTAL   PIC  S9(07)V99 VALUE ZEROS.
 
        01  WS-CALC-INPUT-VARS.
            03  WS-TP              PIC  S9(03)V99.
            03  WS-SL              PIC  S9(03)V99.
            03  WS-SL-NEG          PIC  S9(03)V99.
+
+      *--> LOADED FROM BANDCTL1 IN 11-LOAD-BAND-CONTROL; DEFAULTS TO
+      *--> 0,10 IF THE CONTROL FILE IS EMPTY.
+       01  WS-BAND-VARS.
+           03  WS-BREAKEVEN-TOL   PIC  9(03)V99 VALUE 0,10.
+           03  WS-BREAKEVEN-NEG   PIC  S9(03)V99.
+
+      *--> FALLBACK RATE IF A TRADE'S DATE ISN'T ON RATE001 YET; SAME
+      *--> APPROACH AS TRADING9'S 2105-LOOKUP-RATE.
+       01  WS-CONVERT-VARS.
+           03  WS-USD-BRL-RATIO   PIC  9(03)V99 VALUE 5,93.
+           03  WS-USD-TP          PIC  9(03)V99.
+           03  WS-USD-SL          PIC  9(03)V99.
+           03  WS-USD-RES-VAL     PIC  S9(03)V99.
       ****************************************************************
        PROCEDURE DIVISION.
       ****************************************************************
@@ -93,6 +248,7 @@
            PERFORM 10-INITIALIZE.
       *    PERFORM 20-PROCEDURES IS IN THE 10-INITIALIZE SECTION
            PERFORM 90-ENDING.
+           GOBACK.
 
        00-EXIT. EXIT.
       ****************************************************************
@@ -101,30 +257,228 @@
        10-INITIALIZE             SECTION.
       ****************************************************************
 
+           ACCEPT WS-RESTART-CONTROL FROM SYSIN.
+
+           OPEN OUTPUT EXCPLOG1
+           IF FS-EXCPLOG1 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-EXCPLOG1'
+               DISPLAY 'FS-EXCPLOG1 = ' FS-EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 11-LOAD-BAND-CONTROL.
+
            OPEN INPUT  TRADE001
            IF FS-TRADE001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'TRADE001'      TO WS-EXC-FILE-NAME
+               MOVE FS-TRADE001     TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
                DISPLAY 'ERROR OPENING FILE FS-TRADE001'
                DISPLAY 'FS-TRADE001 = ' FS-TRADE001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
                GOBACK
            END-IF.
 
-           OPEN OUTPUT TRADS001
+      *--> ON A RESTART, TRADS001/TRADR001 ALREADY HOLD OUTPUT FROM THE
+      *--> PRIOR RUN; OPEN OUTPUT WOULD TRUNCATE THEM, SO EXTEND INSTEAD
+      *--> TO PRESERVE IT, MIRRORING TRADING9'S OPEN EXTEND TRADE001.
+           IF WS-RESTART-YES
+               OPEN EXTEND TRADS001
+           ELSE
+               OPEN OUTPUT TRADS001
+           END-IF.
            IF FS-TRADS001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'TRADS001'      TO WS-EXC-FILE-NAME
+               MOVE FS-TRADS001     TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
                DISPLAY 'ERROR OPENING FILE FS-TRADS001'
                DISPLAY 'FS-TRADS001 = ' FS-TRADS001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
                GOBACK
            END-IF.
 
+           IF WS-RESTART-YES
+               OPEN EXTEND TRADR001
+           ELSE
+               OPEN OUTPUT TRADR001
+           END-IF.
+           IF FS-TRADR001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'TRADR001'      TO WS-EXC-FILE-NAME
+               MOVE FS-TRADR001     TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
+               DISPLAY 'ERROR OPENING FILE FS-TRADR001'
+               DISPLAY 'FS-TRADR001 = ' FS-TRADR001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT  RATE001
+           IF FS-RATE001 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'RATE001'       TO WS-EXC-FILE-NAME
+               MOVE FS-RATE001      TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
+               DISPLAY 'ERROR OPENING FILE FS-RATE001'
+               DISPLAY 'FS-RATE001 = ' FS-RATE001
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *--> CHECKPOINT FILE MAY NOT EXIST YET ON A FIRST RUN; CREATE IT
+      *--> EMPTY THEN REOPEN FOR I-O, SAME PATTERN AS TRADING4'S
+      *--> 0100-OPEN-TRADEMST.
+           OPEN I-O CHKPNT1.
+           IF FS-CHKPNT1 EQUAL '35'
+               OPEN OUTPUT CHKPNT1
+               CLOSE       CHKPNT1
+               OPEN I-O    CHKPNT1
+           END-IF.
+
+           IF FS-CHKPNT1 NOT EQUAL ZEROS
+               MOVE '10-INITIALIZE' TO WS-EXC-PARAGRAPH
+               MOVE 'CHKPNT1'       TO WS-EXC-FILE-NAME
+               MOVE FS-CHKPNT1      TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
+               DISPLAY 'ERROR OPENING FILE FS-CHKPNT1'
+               DISPLAY 'FS-CHKPNT1 = ' FS-CHKPNT1
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 12-LOAD-CHECKPOINT.
+
            PERFORM UNTIL WS-END-OF-FILE EQUAL 'Y'
                READ TRADE001
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       PERFORM 20-PROCEDURES
+                       ADD 01 TO WS-INPUT-COUNT
+                       PERFORM 15-VALIDATE-TRADE
+                       IF (WS-VALID-TRADE = 'Y')
+                           PERFORM 20-PROCEDURES
+                       ELSE
+                           PERFORM 16-REJECT-TRADE
+                       END-IF
+                       PERFORM 27-CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM.
 
+           PERFORM 28-WRITE-CHECKPOINT.
+
        10-EXIT. EXIT.
+      ****************************************************************
+       11-LOAD-BAND-CONTROL       SECTION.
+      ****************************************************************
+
+      *--> READS THE BREAKEVEN-TOLERANCE PARAMETER ONCE AT STARTUP.
+      *--> SHARED FORMAT/FILE WITH TRADING9 SO BOTH PROGRAMS CLASSIFY
+      *--> A NEAR-ZERO RESULT AS BREAKEVEN THE SAME WAY.
+           OPEN INPUT BANDCTL1
+           IF FS-BANDCTL1 NOT EQUAL ZEROS
+               MOVE '11-LOAD-BAND' TO WS-EXC-PARAGRAPH
+               MOVE 'BANDCTL1'     TO WS-EXC-FILE-NAME
+               MOVE FS-BANDCTL1    TO WS-EXC-STATUS
+               PERFORM 91-LOG-EXCEPTION
+               DISPLAY 'ERROR OPENING FILE FS-BANDCTL1'
+               DISPLAY 'FS-BANDCTL1 = ' FS-BANDCTL1
+               CLOSE EXCPLOG1
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           READ BANDCTL1
+               AT END
+                   DISPLAY 'BANDCTL1 EMPTY - USING DEFAULT TOLERANCE'
+               NOT AT END
+                   MOVE BC-BREAKEVEN-TOL TO WS-BREAKEVEN-TOL
+           END-READ.
+
+           CLOSE BANDCTL1.
+
+           COMPUTE WS-BREAKEVEN-NEG = -1 * WS-BREAKEVEN-TOL.
+
+       11-EXIT. EXIT.
+      ****************************************************************
+       12-LOAD-CHECKPOINT         SECTION.
+      ****************************************************************
+
+      *--> CHKPNT1 HOLDS AT MOST ONE RECORD (KEY 'CKPT'). ALWAYS READ
+      *--> IT SO 28-WRITE-CHECKPOINT KNOWS WHETHER TO WRITE OR REWRITE;
+      *--> ONLY ACT ON IT (RESUME AC-TRADE-ID, SKIP INPUT RECORDS) WHEN
+      *--> THIS RUN WAS STARTED WITH THE RESTART CONTROL CARD SET.
+           MOVE 'CKPT' TO CK-KEY.
+
+           READ CHKPNT1
+               INVALID KEY
+                   MOVE 'N' TO WS-CHKPNT-EXISTS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CHKPNT-EXISTS
+                   IF WS-RESTART-YES
+                       MOVE CK-LAST-TRADE-ID TO AC-TRADE-ID
+                       MOVE CK-INPUT-COUNT   TO WS-SKIP-COUNT
+                       MOVE CK-RESULT-TOTAL  TO WS-TRAILER-TOTAL
+                   END-IF
+           END-READ.
+
+           IF WS-RESTART-YES AND (WS-SKIP-COUNT > 0)
+               DISPLAY 'RESTARTING - SKIPPING ' WS-SKIP-COUNT
+                       ' ALREADY-PROCESSED RECORDS'
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ TRADE001
+                       AT END
+                           MOVE 'Y' TO WS-END-OF-FILE
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-COUNT TO WS-INPUT-COUNT
+           END-IF.
+
+       12-EXIT. EXIT.
+      ****************************************************************
+       15-VALIDATE-TRADE          SECTION.
+      ****************************************************************
+
+           MOVE 'Y'    TO WS-VALID-TRADE.
+           MOVE SPACES TO WS-REASON-CODE.
+
+           IF (SL OF INPUT-TRADE = ZEROS)
+               MOVE 'N'  TO WS-VALID-TRADE
+               MOVE 'SL' TO WS-REASON-CODE
+           ELSE
+               IF (CUR OF INPUT-TRADE NOT = 'USD') AND
+                  (CUR OF INPUT-TRADE NOT = 'BRL')
+                   MOVE 'N'  TO WS-VALID-TRADE
+                   MOVE 'CU' TO WS-REASON-CODE
+               END-IF
+           END-IF.
+
+       15-EXIT. EXIT.
+      ****************************************************************
+       16-REJECT-TRADE            SECTION.
+      ****************************************************************
+
+           MOVE MARKET  OF INPUT-TRADE  TO MARKET  OF REJECT-TRADE.
+           MOVE TP      OF INPUT-TRADE  TO TP      OF REJECT-TRADE.
+           MOVE SL      OF INPUT-TRADE  TO SL      OF REJECT-TRADE.
+           MOVE RES-VAL OF INPUT-TRADE  TO RES-VAL OF REJECT-TRADE.
+           MOVE CUR     OF INPUT-TRADE  TO CUR     OF REJECT-TRADE.
+           MOVE LOTS    OF INPUT-TRADE  TO LOTS    OF REJECT-TRADE.
+           MOVE FEE-AMT OF INPUT-TRADE  TO FEE-AMT OF REJECT-TRADE.
+           MOVE TRADE-DATE OF INPUT-TRADE
+                                         TO TRADE-DATE OF REJECT-TRADE.
+           MOVE WS-REASON-CODE           TO REASON-CODE.
+
+           WRITE REJECT-TRADE.
+
+       16-EXIT. EXIT.
       ****************************************************************
        20-PROCEDURES             SECTION.
       ****************************************************************
@@ -132,7 +486,189 @@
            PERFORM 21-MOVE-VARS.
            PERFORM 22-CALC-RES-CAT.
            PERFORM 23-CALC-RR-RATIO.
+           PERFORM 24-CONVERT-TO-USD.
 
            WRITE OUTPUT-TRADE.
 
        20-EXIT. EXIT.
+      ****************************************************************
+       21-MOVE-VARS               SECTION.
+      ****************************************************************
+
+           ADD  01                TO AC-TRADE-ID.
+
+           MOVE AC-TRADE-ID       TO TRADE-ID           OF OUTPUT-TRADE.
+           MOVE MARKET  OF INPUT-TRADE
+                                  TO MARKET  OF OUTPUT-TRADE.
+           MOVE TP      OF INPUT-TRADE
+                                  TO TP      OF OUTPUT-TRADE.
+           MOVE SL      OF INPUT-TRADE
+                                  TO SL      OF OUTPUT-TRADE.
+           MOVE CUR     OF INPUT-TRADE
+                                  TO CUR     OF OUTPUT-TRADE.
+           MOVE TRADE-DATE OF INPUT-TRADE
+                                  TO TRADE-DATE OF OUTPUT-TRADE.
+           MOVE RES-VAL OF INPUT-TRADE
+                                  TO WS-RES-VAL.
+           MOVE WS-RES-VAL        TO RES-VAL OF OUTPUT-TRADE.
+
+           MOVE TP      OF INPUT-TRADE
+                                  TO WS-TP.
+           MOVE SL      OF INPUT-TRADE
+                                  TO WS-SL.
+           COMPUTE WS-SL-NEG    = -1 * WS-SL.
+
+           COMPUTE WS-NET-RES-VAL = WS-RES-VAL - FEE-AMT OF INPUT-TRADE.
+           MOVE WS-NET-RES-VAL    TO NET-RES-VAL OF OUTPUT-TRADE.
+
+           ADD  WS-RES-VAL        TO WS-TRAILER-TOTAL.
+
+       21-EXIT. EXIT.
+      ****************************************************************
+       22-CALC-RES-CAT            SECTION.
+      ****************************************************************
+
+           EVALUATE TRUE
+               WHEN WS-RES-VAL >= WS-TP
+                   MOVE 'FG'          TO RES-CAT
+               WHEN (WS-RES-VAL >= WS-BREAKEVEN-NEG) AND
+                    (WS-RES-VAL <= WS-BREAKEVEN-TOL)
+                   MOVE 'ZE'          TO RES-CAT
+               WHEN WS-RES-VAL > 0
+                   MOVE 'SG'          TO RES-CAT
+               WHEN WS-RES-VAL <= WS-SL-NEG
+                   MOVE 'FL'          TO RES-CAT
+               WHEN OTHER
+                   MOVE 'SL'          TO RES-CAT
+           END-EVALUATE.
+
+       22-EXIT. EXIT.
+      ****************************************************************
+       23-CALC-RR-RATIO           SECTION.
+      ****************************************************************
+
+           IF (WS-SL NOT ZERO)
+               COMPUTE WS-RR-RATIO = WS-TP / WS-SL
+           ELSE
+               MOVE ZEROS         TO WS-RR-RATIO
+           END-IF.
+
+           MOVE WS-RR-RATIO       TO RR-RATIO OF OUTPUT-TRADE.
+
+       23-EXIT. EXIT.
+      ****************************************************************
+       24-CONVERT-TO-USD          SECTION.
+      ****************************************************************
+
+      *--> SAME BRL-TO-USD APPROACH AS TRADING9'S 2100-CONVERTER/
+      *--> 2120-BRL-TO-USD, LOOKED UP BY THE TRADE'S OWN DATE, SO
+      *--> TRADS001 CARRIES A USD-EQUIVALENT COLUMN COMPARABLE ACROSS
+      *--> CURRENCIES WITHOUT A SIDE CALCULATION.
+           EVALUATE CUR OF INPUT-TRADE
+               WHEN 'BRL'
+                   PERFORM 26-LOOKUP-RATE
+                   COMPUTE WS-USD-TP = WS-TP / WS-USD-BRL-RATIO
+                   COMPUTE WS-USD-SL = WS-SL / WS-USD-BRL-RATIO
+                   COMPUTE WS-USD-RES-VAL =
+                       WS-RES-VAL / WS-USD-BRL-RATIO
+               WHEN OTHER
+                   MOVE WS-TP             TO WS-USD-TP
+                   MOVE WS-SL             TO WS-USD-SL
+                   MOVE WS-RES-VAL        TO WS-USD-RES-VAL
+           END-EVALUATE.
+
+           MOVE WS-USD-TP         TO USD-TP      OF OUTPUT-TRADE.
+           MOVE WS-USD-SL         TO USD-SL      OF OUTPUT-TRADE.
+           MOVE WS-USD-RES-VAL    TO USD-RES-VAL OF OUTPUT-TRADE.
+
+       24-EXIT. EXIT.
+      ****************************************************************
+       26-LOOKUP-RATE             SECTION.
+      ****************************************************************
+
+           MOVE TRADE-DATE OF INPUT-TRADE TO RATE-DATE.
+
+           READ RATE001
+               INVALID KEY
+                   DISPLAY 'RATE NOT FOUND FOR DATE '
+                           TRADE-DATE OF INPUT-TRADE
+                   DISPLAY 'USING LAST KNOWN RATE'
+               NOT INVALID KEY
+                   MOVE RATE-VALUE TO WS-USD-BRL-RATIO
+           END-READ.
+
+       26-EXIT. EXIT.
+      ****************************************************************
+       27-CHECKPOINT-IF-DUE       SECTION.
+      ****************************************************************
+
+           ADD 01 TO WS-SINCE-CHKPNT.
+
+           IF WS-SINCE-CHKPNT >= WS-CHKPNT-INTERVAL
+               PERFORM 28-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-SINCE-CHKPNT
+           END-IF.
+
+       27-EXIT. EXIT.
+      ****************************************************************
+       28-WRITE-CHECKPOINT        SECTION.
+      ****************************************************************
+
+      *--> PERIODIC CHECKPOINT (EVERY WS-CHKPNT-INTERVAL INPUT RECORDS)
+      *--> PLUS A FINAL ONE FROM 10-INITIALIZE, SO AN ABEND MID-RUN
+      *--> LEAVES A RECENT AC-TRADE-ID/WS-INPUT-COUNT ON CHKPNT1 FOR
+      *--> THE NEXT RESTART TO RESUME FROM.
+           MOVE 'CKPT'          TO CK-KEY.
+           MOVE AC-TRADE-ID     TO CK-LAST-TRADE-ID.
+           MOVE WS-INPUT-COUNT  TO CK-INPUT-COUNT.
+           MOVE WS-TRAILER-TOTAL TO CK-RESULT-TOTAL.
+
+           IF WS-CHKPNT-EXISTS = 'Y'
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       DISPLAY 'CHECKPOINT REWRITE FAILED'
+               END-REWRITE
+           ELSE
+               WRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       DISPLAY 'CHECKPOINT WRITE FAILED'
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-CHKPNT-EXISTS
+               END-WRITE
+           END-IF.
+
+       28-EXIT. EXIT.
+      ****************************************************************
+       90-ENDING                 SECTION.
+      ****************************************************************
+
+           MOVE AC-TRADE-ID       TO TRL-COUNT.
+           MOVE WS-TRAILER-TOTAL  TO TRL-TOTAL-RES-VAL.
+           WRITE TRAILER-TRADE.
+
+           CLOSE TRADE001.
+           CLOSE TRADS001.
+           CLOSE TRADR001.
+           CLOSE RATE001.
+           CLOSE CHKPNT1.
+           CLOSE EXCPLOG1.
+
+           DISPLAY 'END'.
+
+       90-EXIT. EXIT.
+      ****************************************************************
+       91-LOG-EXCEPTION           SECTION.
+      ****************************************************************
+
+      *--> WRITES A ROW TO THE EXCEPTION LOG INSTEAD OF DISPLAY BEING
+      *--> THE ONLY RECORD OF A FILE-STATUS FAILURE.
+           MOVE 'TRADING1'        TO EXC-PROGRAM-ID.
+           MOVE WS-EXC-PARAGRAPH  TO EXC-PARAGRAPH.
+           MOVE WS-EXC-FILE-NAME  TO EXC-FILE-NAME.
+           MOVE WS-EXC-STATUS     TO EXC-FILE-STATUS.
+           MOVE FUNCTION CURRENT-DATE
+                                  TO EXC-TIMESTAMP.
+
+           WRITE EXCEPTION-LOG-RECORD.
+
+       91-EXIT. EXIT.
