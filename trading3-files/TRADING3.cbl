@@ -0,0 +1,283 @@
+       CBL ARITH(EXTEND)
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+       PROGRAM-ID.  TRADING3.
+       AUTHOR.      MATHEUS.
+       DATE-WRITTEN. 08/08/2026.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRADS001 ASSIGN TO    TRADS001
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-TRADS001.
+
+           SELECT TRADSUM1 ASSIGN TO    TRADSUM1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-TRADSUM1.
+
+      ****************************************************************
+       DATA DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       FILE SECTION.
+      ****************************************************************
+       FD  TRADS001
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OUTPUT-TRADE.
+
+       01  OUTPUT-TRADE.
+           03  TRADE-ID           PIC  9(03).
+           03  MARKET             PIC  X(06).
+           03  TP                 PIC  9(03)V99.
+           03  SL                 PIC  9(03)V99.
+           03  RR-RATIO           PIC  9(03)V99.
+           03  RES-VAL            PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  NET-RES-VAL        PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  CUR                PIC  X(03).
+           03  RES-CAT            PIC  X(02).
+           03  TRADE-DATE         PIC  X(08).
+           03  FILLER             PIC  X(31).
+
+      *--> TRADING1 APPENDS ONE CONTROL-TOTAL TRAILER (REQ 008) AFTER
+      *--> THE LAST OUTPUT-TRADE; SKIP IT INSTEAD OF ACCUMULATING IT.
+       01  TRAILER-TRADE          REDEFINES OUTPUT-TRADE.
+           03  TRL-ID             PIC  X(03).
+           03  FILLER             PIC  X(77).
+
+       FD  TRADSUM1
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SUMMARY-LINE.
+
+       01  SUMMARY-LINE           PIC  X(80).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+
+       01  FS-TRADS001            PIC  9(02) VALUE ZEROS.
+       01  FS-TRADSUM1            PIC  9(02) VALUE ZEROS.
+
+       77  WS-EOF                 PIC  X(01) VALUE 'N'.
+
+       01  WS-MAX-GROUP           PIC  9(02) VALUE 30.
+       01  WS-GROUP-TABLE.
+           03  WS-GROUP-COUNT     PIC  9(02) VALUE ZEROS.
+           03  WS-GROUP-ENTRY     OCCURS 30 TIMES
+                                  INDEXED BY G.
+               05  WS-GRP-MARKET  PIC  X(06).
+               05  WS-GRP-CUR     PIC  X(03).
+               05  WS-GRP-TRADES  PIC  9(05) VALUE ZEROS.
+               05  WS-GRP-WINS    PIC  9(05) VALUE ZEROS.
+               05  WS-GRP-TOTAL   PIC  S9(07)V99 VALUE ZEROS.
+
+       01  WS-OVERALL.
+           03  WS-OA-TRADES       PIC  9(05) VALUE ZEROS.
+           03  WS-OA-WINS         PIC  9(05) VALUE ZEROS.
+           03  WS-OA-TOTAL        PIC  S9(07)V99 VALUE ZEROS.
+
+       77  WS-FOUND-GROUP         PIC  X(01) VALUE 'N'.
+
+       01  WS-EDIT-VARS.
+           03  WS-WIN-RATE        PIC  999,99.
+           03  WS-TRADES-ED       PIC  ZZZZ9.
+           03  WS-WINS-ED         PIC  ZZZZ9.
+           03  WS-TOTAL-ED        PIC  -ZZZZZ9,99.
+           03  WS-RATE-ED         PIC  ZZ9,99.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       00-STARTING               SECTION.
+      ****************************************************************
+
+           PERFORM 10-INITIALIZE.
+           PERFORM 20-PROCEDURES.
+           PERFORM 90-ENDING.
+           GOBACK.
+
+       00-EXIT. EXIT.
+      ****************************************************************
+       10-INITIALIZE             SECTION.
+      ****************************************************************
+
+           OPEN INPUT  TRADS001
+           IF FS-TRADS001 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-TRADS001'
+               DISPLAY 'FS-TRADS001 = ' FS-TRADS001
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT TRADSUM1
+           IF FS-TRADSUM1 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-TRADSUM1'
+               DISPLAY 'FS-TRADSUM1 = ' FS-TRADSUM1
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ TRADS001
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF (TRL-ID NOT = 'TRL')
+                           PERFORM 11-ACCUMULATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       10-EXIT. EXIT.
+      ****************************************************************
+       11-ACCUMULATE             SECTION.
+      ****************************************************************
+
+           MOVE 'N' TO WS-FOUND-GROUP.
+           PERFORM VARYING G FROM 1 BY 1 UNTIL G > WS-GROUP-COUNT
+               IF (WS-GRP-MARKET(G) = MARKET) AND
+                  (WS-GRP-CUR(G)    = CUR)
+                   MOVE 'Y' TO WS-FOUND-GROUP
+                   PERFORM 12-UPDATE-GROUP
+               END-IF
+           END-PERFORM.
+
+           IF (WS-FOUND-GROUP = 'N') AND (WS-GROUP-COUNT < WS-MAX-GROUP)
+               ADD 01 TO WS-GROUP-COUNT
+               SET G TO WS-GROUP-COUNT
+               MOVE MARKET TO WS-GRP-MARKET(G)
+               MOVE CUR    TO WS-GRP-CUR(G)
+               PERFORM 12-UPDATE-GROUP
+           END-IF.
+
+           ADD 01      TO WS-OA-TRADES.
+           ADD RES-VAL TO WS-OA-TOTAL.
+           IF (RES-CAT = 'FG') OR (RES-CAT = 'SG')
+               ADD 01  TO WS-OA-WINS
+           END-IF.
+
+       11-EXIT. EXIT.
+      ****************************************************************
+       12-UPDATE-GROUP           SECTION.
+      ****************************************************************
+
+           ADD 01      TO WS-GRP-TRADES(G).
+           ADD RES-VAL TO WS-GRP-TOTAL(G).
+           IF (RES-CAT = 'FG') OR (RES-CAT = 'SG')
+               ADD 01  TO WS-GRP-WINS(G)
+           END-IF.
+
+       12-EXIT. EXIT.
+      ****************************************************************
+       20-PROCEDURES             SECTION.
+      ****************************************************************
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'MONTHLY TRADE SUMMARY (BY MARKET / CUR)'
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'MARKET CUR  TRADES  WINS  WIN-RATE%   TOTAL RES-VAL'
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           PERFORM VARYING G FROM 1 BY 1 UNTIL G > WS-GROUP-COUNT
+               PERFORM 21-WRITE-GROUP-LINE
+           END-PERFORM.
+
+           PERFORM 22-WRITE-OVERALL-LINE.
+
+       20-EXIT. EXIT.
+      ****************************************************************
+       21-WRITE-GROUP-LINE       SECTION.
+      ****************************************************************
+
+           MOVE WS-GRP-TRADES(G) TO WS-TRADES-ED.
+           MOVE WS-GRP-WINS(G)   TO WS-WINS-ED.
+           IF (WS-GRP-TRADES(G) > 0)
+               COMPUTE WS-WIN-RATE ROUNDED =
+                   (WS-GRP-WINS(G) / WS-GRP-TRADES(G)) * 100
+           ELSE
+               MOVE ZEROS TO WS-WIN-RATE
+           END-IF.
+           MOVE WS-WIN-RATE      TO WS-RATE-ED.
+           MOVE WS-GRP-TOTAL(G)  TO WS-TOTAL-ED.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING WS-GRP-MARKET(G)   DELIMITED BY SIZE,
+                  ' '                DELIMITED BY SIZE,
+                  WS-GRP-CUR(G)      DELIMITED BY SIZE,
+                  '  '               DELIMITED BY SIZE,
+                  WS-TRADES-ED       DELIMITED BY SIZE,
+                  '  '               DELIMITED BY SIZE,
+                  WS-WINS-ED         DELIMITED BY SIZE,
+                  '     '            DELIMITED BY SIZE,
+                  WS-RATE-ED         DELIMITED BY SIZE,
+                  '      '           DELIMITED BY SIZE,
+                  WS-TOTAL-ED        DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+       21-EXIT. EXIT.
+      ****************************************************************
+       22-WRITE-OVERALL-LINE     SECTION.
+      ****************************************************************
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-OA-TRADES TO WS-TRADES-ED.
+           MOVE WS-OA-WINS   TO WS-WINS-ED.
+           IF (WS-OA-TRADES > 0)
+               COMPUTE WS-WIN-RATE ROUNDED =
+                   (WS-OA-WINS / WS-OA-TRADES) * 100
+           ELSE
+               MOVE ZEROS TO WS-WIN-RATE
+           END-IF.
+           MOVE WS-WIN-RATE  TO WS-RATE-ED.
+           MOVE WS-OA-TOTAL  TO WS-TOTAL-ED.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'ALL   '           DELIMITED BY SIZE,
+                  ' '                DELIMITED BY SIZE,
+                  'ALL'              DELIMITED BY SIZE,
+                  '  '               DELIMITED BY SIZE,
+                  WS-TRADES-ED       DELIMITED BY SIZE,
+                  '  '               DELIMITED BY SIZE,
+                  WS-WINS-ED         DELIMITED BY SIZE,
+                  '     '            DELIMITED BY SIZE,
+                  WS-RATE-ED         DELIMITED BY SIZE,
+                  '      '           DELIMITED BY SIZE,
+                  WS-TOTAL-ED        DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+       22-EXIT. EXIT.
+      ****************************************************************
+       90-ENDING                 SECTION.
+      ****************************************************************
+
+           CLOSE TRADS001.
+           CLOSE TRADSUM1.
+
+           DISPLAY 'END'.
+
+       90-EXIT. EXIT.
