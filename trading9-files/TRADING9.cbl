@@ -9,12 +9,80 @@
       ****************************************************************
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRADE001 ASSIGN TO    TRADE001
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-TRADE001.
+
+           SELECT INSTRMST ASSIGN TO    INSTRMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INSTR-CODE
+               FILE STATUS          IS FS-INSTRMST.
+
+           SELECT RATE001  ASSIGN TO    RATE001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-DATE
+               FILE STATUS          IS FS-RATE001.
+
+      *--> BREAKEVEN-TOLERANCE PARAMETER, SHARED WITH TRADING1, SO THE
+      *--> ZERO/BREAKEVEN BAND IN 2002-COMPUTE IS NOT HARDCODED.
+           SELECT BANDCTL1 ASSIGN TO    BANDCTL1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-BANDCTL1.
+
       ****************************************************************
        DATA DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       FILE SECTION.
+      ****************************************************************
+       FD  TRADE001
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INPUT-TRADE.
+
+       COPY TRADENT1.
+
+       FD  INSTRMST
+           RECORD CONTAINS 10 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INSTR-RECORD.
+
+       COPY INSTRMST.
+
+       FD  RATE001
+           RECORD CONTAINS 14 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-RECORD.
+
+       COPY RATEFILE.
+
+       FD  BANDCTL1
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BAND-CONTROL-RECORD.
+
+       COPY BANDCTL1.
+
       ****************************************************************
        WORKING-STORAGE SECTION.
       ****************************************************************
 
+       01  FS-TRADE001            PIC  9(02) VALUE ZEROS.
+       01  FS-INSTRMST            PIC  9(02) VALUE ZEROS.
+       01  FS-RATE001             PIC  9(02) VALUE ZEROS.
+       01  FS-BANDCTL1            PIC  9(02) VALUE ZEROS.
+
        77  WS-BALANCE             PIC  9(05)V99.
        77  WS-FINAL               PIC  X(10).
        77  WS-USD-BRL-RATIO       PIC  9(03)V99.
@@ -38,6 +106,10 @@
            03  WS-CURRENCY        PIC  X(03).
                88  US-DOLLAR      VALUE     'USD'.
                88  BR-REAL        VALUE     'BRL'.
+           03                     PIC  X(01).
+      *--> TARGET RISK % OF WS-BALANCE FOR 2050-SUGGEST-LOT-SIZE,
+      *--> ENTERED PER RUN ALONGSIDE THE STOP-LOSS ABOVE.
+           03  WS-RISK-PCT        PIC  9(02)V99 VALUE 1,00.
       *--> MASK VARIABLES
        01  WS-MASK.
            03  WS-TAKE-PROFIT-MASK  PIC  999,99.
@@ -52,26 +124,38 @@
            03  WS-RR-RATIO        PIC  9(03)V99.
            03  WS-STOP-LOSS-NEG   PIC  S9(03)V99 VALUE ZEROS.
            03  WS-TYPE-CODE       PIC  X(03)    VALUE SPACES.
+      *--> LOADED FROM BANDCTL1 IN 0700-LOAD-BAND-CONTROL; DEFAULTS TO
+      *--> 0,10 IF THE CONTROL FILE IS EMPTY.
+           03  WS-BREAKEVEN-TOL   PIC  9(03)V99 VALUE 0,10.
+           03  WS-BREAKEVEN-NEG   PIC  S9(03)V99 VALUE ZEROS.
+      *--> POSITION-SIZING HELPER: SUGGESTS A LOT SIZE FROM THE
+      *--> STOP-LOSS ALREADY ENTERED SO THE RISK ON THE TRADE STAYS AT
+      *--> A FIXED TARGET % OF WS-BALANCE.
+       01  WS-POSITION-SIZE.
+           03  WS-RISK-PCT-TARGET PIC  9(02)V99 VALUE 1,00.
+           03  WS-SUGGESTED-LOTS  PIC  9(05)V99 VALUE ZEROS.
+      *--> WIN/LOSS STREAK AND PEAK-TO-TROUGH DRAWDOWN OFF WS-BALANCE,
+      *--> DISPLAYED EVERY RUN ALONGSIDE AC-TRADE-ID.
+       01  WS-PERFORMANCE-TRACKING.
+           03  WS-STREAK-TYPE     PIC  X(01) VALUE SPACES.
+               88  WS-STREAK-WIN  VALUE 'W'.
+               88  WS-STREAK-LOSS VALUE 'L'.
+           03  WS-CURRENT-STREAK  PIC  9(03) VALUE ZEROS.
+           03  WS-PEAK-BALANCE    PIC  9(05)V99 VALUE ZEROS.
+           03  WS-DRAWDOWN        PIC  9(05)V99 VALUE ZEROS.
+           03  WS-MAX-DRAWDOWN    PIC  9(05)V99 VALUE ZEROS.
        01  WS-BRL-TO-USD-VALUES.
            03  WS-USD-STOP-LOSS   PIC  9(03)V99 VALUE ZEROS.
            03  WS-USD-TAKE-PROFIT PIC  9(03)V99 VALUE ZEROS.
            03  WS-USD-RESULT-VALUE PIC S9(03)V99 VALUE ZEROS.
-       01  TB-2DIM.
-           03  TB-AREA.
-               05  FILLER         PIC  X(32) VALUE
-                   'FTR WINFUT WDOFUT USA500 AUS200'.
-               05  FILLER         PIC  X(32) VALUE
-                   'ETF QQQ    IVVB11 FOMO11 HASH11'.
-               05  FILLER         PIC  X(32) VALUE
-                   'STK APPLUS NVDAUS PETR4  VALE3 '.
-           03  TB-AREA-RED REDEFINES TB-AREA OCCURS 03 TIMES
-                                  INDEXED BY I.
-               05  TB-TYPE        PIC  X(03).
-               05                 PIC  X(01).
-               05  FILLER         OCCURS 04 TIMES
-                                  INDEXED BY J.
-                   10  TB-CODE    PIC  X(06).
-                   10             PIC  X(01).
+      *--> INSTRUMENT UNIVERSE, LOADED FROM INSTRMST AT STARTUP SO NEW
+      *--> TICKERS CAN BE ADDED/RETIRED WITHOUT A RECOMPILE.
+       01  WS-INSTR-TABLE.
+           03  WS-INSTR-COUNT     PIC  9(03)    VALUE ZEROS.
+           03  WS-INSTR-ENTRY     OCCURS 50 TIMES
+                                  INDEXED BY I K.
+               05  WS-INSTR-CODE  PIC  X(06).
+               05  WS-INSTR-TYPE  PIC  X(03).
       ****************************************************************
        PROCEDURE DIVISION.
       ****************************************************************
@@ -80,6 +164,24 @@
 
            MOVE 100   TO WS-BALANCE.
            MOVE 5,93 TO WS-USD-BRL-RATIO.
+           MOVE WS-BALANCE TO WS-PEAK-BALANCE.
+
+           OPEN EXTEND TRADE001
+           IF FS-TRADE001 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-TRADE001'
+               DISPLAY 'FS-TRADE001 = ' FS-TRADE001
+               GOBACK
+           END-IF.
+
+           OPEN INPUT RATE001
+           IF FS-RATE001 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-RATE001'
+               DISPLAY 'FS-RATE001 = ' FS-RATE001
+               GOBACK
+           END-IF.
+
+           PERFORM  0500-LOAD-INSTRUMENTS.
+           PERFORM  0700-LOAD-BAND-CONTROL.
 
            PERFORM  1000-INITIALIZE.
            PERFORM  2000-PROCESS UNTIL WS-YEAR(1:3) EQUAL 'END'
@@ -87,6 +189,68 @@
            GOBACK.
 
        0000-EXIT. EXIT.
+      ****************************************************************
+       0500-LOAD-INSTRUMENTS     SECTION.
+      ****************************************************************
+
+      *--> READS THE INSTRUMENT MASTER ONCE AT STARTUP INTO A WORKING
+      *--> STORAGE TABLE SO 2000-PROCESS CAN KEEP DOING AN IN-MEMORY
+      *--> LOOKUP WITHOUT A RECOMPILE EVERY TIME A TICKER IS ADDED.
+           OPEN INPUT INSTRMST
+           IF FS-INSTRMST NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-INSTRMST'
+               DISPLAY 'FS-INSTRMST = ' FS-INSTRMST
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL FS-INSTRMST EQUAL '10'
+               READ INSTRMST NEXT RECORD
+                   AT END
+                       MOVE '10' TO FS-INSTRMST
+                   NOT AT END
+                       IF WS-INSTR-COUNT < 50
+                           ADD 01 TO WS-INSTR-COUNT
+                           MOVE INSTR-CODE TO
+                               WS-INSTR-CODE(WS-INSTR-COUNT)
+                           MOVE INSTR-TYPE TO
+                               WS-INSTR-TYPE(WS-INSTR-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: INSTRMST HAS MORE THAN 50 '
+                               'ENTRIES - IGNORING ' INSTR-CODE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE INSTRMST.
+
+       0500-EXIT. EXIT.
+
+      ****************************************************************
+       0700-LOAD-BAND-CONTROL    SECTION.
+      ****************************************************************
+
+      *--> READS THE BREAKEVEN-TOLERANCE PARAMETER ONCE AT STARTUP.
+      *--> SHARED FORMAT/FILE WITH TRADING1 SO BOTH PROGRAMS CLASSIFY
+      *--> A NEAR-ZERO RESULT AS BREAKEVEN THE SAME WAY.
+           OPEN INPUT BANDCTL1
+           IF FS-BANDCTL1 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-BANDCTL1'
+               DISPLAY 'FS-BANDCTL1 = ' FS-BANDCTL1
+               GOBACK
+           END-IF.
+
+           READ BANDCTL1
+               AT END
+                   DISPLAY 'BANDCTL1 EMPTY - USING DEFAULT TOLERANCE'
+               NOT AT END
+                   MOVE BC-BREAKEVEN-TOL TO WS-BREAKEVEN-TOL
+           END-READ.
+
+           CLOSE BANDCTL1.
+
+           COMPUTE WS-BREAKEVEN-NEG = -1 * WS-BREAKEVEN-TOL.
+
+       0700-EXIT. EXIT.
 
       ****************************************************************
        1000-INITIALIZE           SECTION.
@@ -98,12 +262,10 @@
       ****************************************************************
            MOVE '404' TO WS-TYPE-CODE
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-                   IF  (TB-CODE(I, J) = WS-MARKET)
-                       MOVE TB-TYPE(I) TO WS-TYPE-CODE
-                   END-IF
-               END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-INSTR-COUNT
+               IF  (WS-INSTR-CODE(I) = WS-MARKET)
+                   MOVE WS-INSTR-TYPE(I) TO WS-TYPE-CODE
+               END-IF
            END-PERFORM.
 
            PERFORM 2001-EVALUATE-TRADE.
@@ -124,6 +286,8 @@
        2002-COMPUTE              SECTION.
       ****************************************************************
 
+           PERFORM 2050-SUGGEST-LOT-SIZE.
+
            IF (WS-STOP-LOSS NOT ZERO)
                COMPUTE  WS-RR-RATIO = WS-TAKE-PROFIT / WS-STOP-LOSS
            ELSE
@@ -136,11 +300,12 @@
            IF (WS-RESULT-VALUE >= WS-TAKE-PROFIT)
                MOVE 'FULL GAIN' TO WS-FINAL
            ELSE
-               IF (WS-RESULT-VALUE > 0)
-                   MOVE 'SMALL GAIN' TO WS-FINAL
+               IF (WS-RESULT-VALUE >= WS-BREAKEVEN-NEG) AND
+                  (WS-RESULT-VALUE <= WS-BREAKEVEN-TOL)
+                   MOVE 'ZERO' TO WS-FINAL
                ELSE
-                   IF (WS-RESULT-VALUE EQUAL 0)
-                       MOVE 'ZERO' TO WS-FINAL
+                   IF (WS-RESULT-VALUE > 0)
+                       MOVE 'SMALL GAIN' TO WS-FINAL
                    ELSE
                        IF (WS-RESULT-VALUE <= WS-STOP-LOSS-NEG)
                            MOVE 'FULL LOSS' TO WS-FINAL
@@ -155,21 +320,137 @@
                PERFORM  2996-DISP-CODE-TYPES
            END-IF.
 
+           PERFORM  2003-WRITE-TRADE.
            PERFORM  2997-DISP.
            PERFORM  1000-INITIALIZE.
 
        2002-EXIT. EXIT.
+      ****************************************************************
+       2003-WRITE-TRADE           SECTION.
+      ****************************************************************
+
+      *--> PERSISTS THE ENTRY SO THE BATCH PIPELINE (TRADING1/TRADING2)
+      *--> SEES IT ON THEIR NEXT RUN.
+           MOVE WS-MARKET         TO MARKET       OF INPUT-TRADE.
+           MOVE WS-TAKE-PROFIT    TO TAKE-PROFIT  OF INPUT-TRADE.
+           MOVE WS-STOP-LOSS      TO STOP-LOSS    OF INPUT-TRADE.
+           MOVE WS-RESULT-VALUE   TO RESULT-VALUE OF INPUT-TRADE.
+           MOVE WS-CURRENCY       TO CUR          OF INPUT-TRADE.
+           MOVE ZEROS             TO LOTS         OF INPUT-TRADE.
+           MOVE ZEROS             TO FEE-AMT      OF INPUT-TRADE.
+           MOVE WS-DATE           TO TRADE-DATE   OF INPUT-TRADE.
+
+           WRITE INPUT-TRADE.
+
+       2003-EXIT. EXIT.
+      ****************************************************************
+       2050-SUGGEST-LOT-SIZE     SECTION.
+      ****************************************************************
+
+      *--> A SYSIN CARD SHORTER THAN THE CURRENT WS-INPUT LENGTH (I.E.
+      *--> ONE WRITTEN BEFORE WS-RISK-PCT WAS ADDED) ACCEPTS AS SPACES
+      *--> HERE, WHICH IS NOT NUMERIC - FALL BACK TO THE SAME 1% DEFAULT
+      *--> WS-RISK-PCT-TARGET SHIPPED WITH RATHER THAN COMPUTE OFF IT.
+           IF WS-RISK-PCT NUMERIC
+               MOVE WS-RISK-PCT TO WS-RISK-PCT-TARGET
+           ELSE
+               MOVE 1,00 TO WS-RISK-PCT-TARGET
+           END-IF.
+
+           IF (WS-STOP-LOSS NOT ZERO)
+               COMPUTE WS-SUGGESTED-LOTS ROUNDED =
+                   (WS-BALANCE * WS-RISK-PCT-TARGET / 100) /
+                   WS-STOP-LOSS
+           ELSE
+               MOVE ZEROS TO WS-SUGGESTED-LOTS
+           END-IF.
+
+           DISPLAY '<--------------------->'.
+           DISPLAY 'POSITION SIZING HELPER'.
+           DISPLAY 'TARGET RISK % OF BALANCE = ' WS-RISK-PCT-TARGET.
+           MOVE    WS-STOP-LOSS  TO WS-STOP-LOSS-MASK.
+           DISPLAY 'STOP-LOSS ENTERED        = ' WS-STOP-LOSS-MASK.
+           DISPLAY 'SUGGESTED LOT SIZE       = ' WS-SUGGESTED-LOTS.
+
+       2050-EXIT. EXIT.
+      ****************************************************************
+       2060-TRACK-STREAK          SECTION.
+      ****************************************************************
+
+           EVALUATE WS-FINAL
+               WHEN 'FULL GAIN'
+               WHEN 'SMALL GAIN'
+                   IF (WS-STREAK-WIN)
+                       ADD 01     TO WS-CURRENT-STREAK
+                   ELSE
+                       MOVE 'W'   TO WS-STREAK-TYPE
+                       MOVE 01    TO WS-CURRENT-STREAK
+                   END-IF
+               WHEN 'FULL LOSS'
+               WHEN 'SMALL LOSS'
+                   IF (WS-STREAK-LOSS)
+                       ADD 01     TO WS-CURRENT-STREAK
+                   ELSE
+                       MOVE 'L'   TO WS-STREAK-TYPE
+                       MOVE 01    TO WS-CURRENT-STREAK
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES    TO WS-STREAK-TYPE
+                   MOVE ZEROS     TO WS-CURRENT-STREAK
+           END-EVALUATE.
+
+           DISPLAY 'STREAK = ' WS-CURRENT-STREAK ' ' WS-STREAK-TYPE.
+
+       2060-EXIT. EXIT.
+      ****************************************************************
+       2070-TRACK-DRAWDOWN        SECTION.
+      ****************************************************************
+
+           IF (WS-BALANCE > WS-PEAK-BALANCE)
+               MOVE WS-BALANCE  TO WS-PEAK-BALANCE
+           END-IF.
+
+           COMPUTE WS-DRAWDOWN = WS-PEAK-BALANCE - WS-BALANCE.
+
+           IF (WS-DRAWDOWN > WS-MAX-DRAWDOWN)
+               MOVE WS-DRAWDOWN TO WS-MAX-DRAWDOWN
+           END-IF.
+
+           DISPLAY 'PEAK BALANCE     = ' WS-PEAK-BALANCE.
+           DISPLAY 'CURRENT DRAWDOWN = ' WS-DRAWDOWN.
+           DISPLAY 'MAX DRAWDOWN     = ' WS-MAX-DRAWDOWN.
+
+       2070-EXIT. EXIT.
       ****************************************************************
        2100-CONVERTER            SECTION.
       ****************************************************************
 
            EVALUATE WS-CURRENCY
                WHEN 'USD'        PERFORM  2110-DEFAULT-BALANCE
-               WHEN 'BRL'        PERFORM  2120-BRL-TO-USD
+               WHEN 'BRL'        PERFORM  2105-LOOKUP-RATE
+                                 PERFORM  2120-BRL-TO-USD
                WHEN OTHER        PERFORM  9999-ERROR
            END-EVALUATE.
 
        2100-EXIT. EXIT.
+      ****************************************************************
+       2105-LOOKUP-RATE          SECTION.
+      ****************************************************************
+
+      *--> LOOKS UP THE DAILY RATE INSTEAD OF USING THE VALUE MOVED
+      *--> AT STARTUP; FALLS BACK TO THE LAST KNOWN RATE IF THE DATE
+      *--> ISN'T ON FILE YET.
+           MOVE WS-DATE           TO RATE-DATE.
+
+           READ RATE001
+               INVALID KEY
+                   DISPLAY 'RATE NOT FOUND FOR DATE ' WS-DATE
+                   DISPLAY 'USING LAST KNOWN RATE'
+               NOT INVALID KEY
+                   MOVE RATE-VALUE TO WS-USD-BRL-RATIO
+           END-READ.
+
+       2105-EXIT. EXIT.
       ****************************************************************
        2110-DEFAULT-BALANCE      SECTION.
       ****************************************************************
@@ -211,29 +492,11 @@
       ****************************************************************
 
            DISPLAY '+-------------------+'.
-           DISPLAY '| TB-TYPE 1 = ' TB-TYPE(1) ' |'.
-           DISPLAY '| TB-TYPE 2 = ' TB-TYPE(2) ' |'.
-           DISPLAY '| TB-TYPE 3 = ' TB-TYPE(3) ' |'.
-           DISPLAY '+-------------------+'.
-           DISPLAY '| CODES FOR ' TB-TYPE(1) ': |'.
-           DISPLAY '| 1 : ' TB-CODE(1, 1) '   |'.
-           DISPLAY '| 2 : ' TB-CODE(1, 2) '   |'.
-           DISPLAY '| 3 : ' TB-CODE(1, 3) '   |'.
-           DISPLAY '| 4 : ' TB-CODE(1, 4) '   |'.
-           DISPLAY '+-------------------+'.
-           DISPLAY '| CODES FOR ' TB-TYPE(2) ': |'.
-           DISPLAY '+-------------------+'.
-           DISPLAY '| 1 : ' TB-CODE(2, 1) '   |'.
-           DISPLAY '| 2 : ' TB-CODE(2, 2) '   |'.
-           DISPLAY '| 3 : ' TB-CODE(2, 3) '   |'.
-           DISPLAY '| 4 : ' TB-CODE(2, 4) '   |'.
-           DISPLAY '+-------------------+'.
-           DISPLAY '| CODES FOR ' TB-TYPE(3) ': |'.
-           DISPLAY '+-------------------+'.
-           DISPLAY '| 1 : ' TB-CODE(3, 1) '   |'.
-           DISPLAY '| 2 : ' TB-CODE(3, 2) '   |'.
-           DISPLAY '| 3 : ' TB-CODE(3, 3) '   |'.
-           DISPLAY '| 4 : ' TB-CODE(3, 4) '   |'.
+           DISPLAY '| INSTRUMENTS LOADED FROM INSTRMST: |'.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-INSTR-COUNT
+               DISPLAY '| ' WS-INSTR-CODE(K) ' : ' WS-INSTR-TYPE(K)
+                       ' |'
+           END-PERFORM.
            DISPLAY '+-------------------+'.
            DISPLAY 'DADOS: '.
 
@@ -244,6 +507,7 @@
 
            DISPLAY '<--------------------->'.
            DISPLAY 'ID = ' AC-TRADE-ID.
+           PERFORM 2060-TRACK-STREAK.
            MOVE WS-BALANCE TO WS-BALANCE-MASK.
            DISPLAY 'MARGIN($) = ' WS-BALANCE-MASK.
            DISPLAY 'TYPE OF INVESTMENT = ' WS-TYPE-CODE.
@@ -262,6 +526,7 @@
            DISPLAY 'RESULT = ' WS-FINAL.
 
            PERFORM 2100-CONVERTER.
+           PERFORM 2070-TRACK-DRAWDOWN.
 
        2997-EXIT. EXIT.
       ****************************************************************
@@ -302,6 +567,9 @@
            DISPLAY 'ENDING THE PROGRAM'.
            DISPLAY '<--------------------->'.
 
+           CLOSE TRADE001.
+           CLOSE RATE001.
+
        9000-EXIT. EXIT.
        9999-ERROR.
            GOBACK.
