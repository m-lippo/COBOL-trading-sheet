@@ -0,0 +1,236 @@
+       CBL ARITH(EXTEND)
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+       PROGRAM-ID.  TRADING4.
+       AUTHOR.      MATHEUS.
+       DATE-WRITTEN. 08/08/2026.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *--> DECOUPLED FROM THE SEQUENTIAL, WRITE-ONCE TRADE001 USED BY
+      *--> THE TRADING1/TRADING2/TRADING9 PIPELINE: THIS IS A KEYED
+      *--> MASTER SO A SINGLE ENTRY CAN BE BROWSED, CORRECTED OR
+      *--> DELETED WITHOUT REBUILDING THE WHOLE FILE.
+           SELECT TRADEMST ASSIGN TO    TRADEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-TRADE-ID
+               FILE STATUS          IS FS-TRADEMST.
+
+      ****************************************************************
+       DATA DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       FILE SECTION.
+      ****************************************************************
+       FD  TRADEMST
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRADE-MASTER-RECORD.
+
+       COPY TRADEMST.
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+
+       01  FS-TRADEMST            PIC  9(02) VALUE ZEROS.
+
+      *--> ONE FIXED-FORMAT SYSIN LINE PER MAINTENANCE REQUEST, SAME
+      *--> ACCEPT-DRIVEN STYLE AS TRADING9'S WS-INPUT.
+       01  WS-INPUT.
+           03  WS-FUNCTION-CODE   PIC  X(01).
+               88  WS-FN-ADD      VALUE 'A'.
+               88  WS-FN-BROWSE   VALUE 'B'.
+               88  WS-FN-CORRECT  VALUE 'C'.
+               88  WS-FN-DELETE   VALUE 'D'.
+               88  WS-FN-END      VALUE 'X'.
+           03                     PIC  X(01).
+           03  WS-KEY-ENTRY       PIC  9(06)    VALUE ZEROS.
+           03                     PIC  X(01).
+           03  WS-MARKET-ENTRY    PIC  X(06)    VALUE SPACES.
+           03                     PIC  X(01).
+           03  WS-TP-ENTRY        PIC  9(03)V99 VALUE ZEROS.
+           03                     PIC  X(01).
+           03  WS-SL-ENTRY        PIC  9(03)V99 VALUE ZEROS.
+           03                     PIC  X(01).
+           03  WS-RESULT-ENTRY    PIC  S9(03)V99 VALUE ZEROS
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+           03                     PIC  X(01).
+           03  WS-CUR-ENTRY       PIC  X(03)    VALUE SPACES.
+           03                     PIC  X(01).
+           03  WS-LOTS-ENTRY      PIC  9(03)    VALUE ZEROS.
+           03                     PIC  X(01).
+           03  WS-FEE-ENTRY       PIC  9(03)V99 VALUE ZEROS.
+           03                     PIC  X(01).
+           03  WS-DATE-ENTRY      PIC  X(08)    VALUE SPACES.
+
+       77  WS-NOT-FOUND-MSG       PIC  X(31)
+           VALUE 'TRADE ID NOT FOUND ON TRADEMST'.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-STARTING             SECTION.
+      ****************************************************************
+
+           PERFORM 0100-OPEN-TRADEMST.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS UNTIL WS-FN-END.
+           PERFORM 9000-ENDING.
+           GOBACK.
+
+       0000-EXIT. EXIT.
+      ****************************************************************
+       0100-OPEN-TRADEMST        SECTION.
+      ****************************************************************
+
+      *--> INDEXED FILE MAY NOT EXIST YET ON A FIRST RUN; CREATE IT
+      *--> EMPTY THEN REOPEN FOR I-O.
+           OPEN I-O TRADEMST.
+           IF FS-TRADEMST EQUAL '35'
+               OPEN OUTPUT TRADEMST
+               CLOSE       TRADEMST
+               OPEN I-O    TRADEMST
+           END-IF.
+
+           IF FS-TRADEMST NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-TRADEMST'
+               DISPLAY 'FS-TRADEMST = ' FS-TRADEMST
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       0100-EXIT. EXIT.
+      ****************************************************************
+       1000-INITIALIZE           SECTION.
+      ****************************************************************
+           ACCEPT WS-INPUT FROM SYSIN.
+       1000-EXIT. EXIT.
+      ****************************************************************
+       2000-PROCESS              SECTION.
+      ****************************************************************
+
+           EVALUATE TRUE
+               WHEN WS-FN-ADD        PERFORM 2010-ADD-TRADE
+               WHEN WS-FN-BROWSE     PERFORM 2020-BROWSE-TRADE
+               WHEN WS-FN-CORRECT    PERFORM 2030-CORRECT-TRADE
+               WHEN WS-FN-DELETE     PERFORM 2040-DELETE-TRADE
+               WHEN WS-FN-END        CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID FUNCTION CODE: ' WS-FUNCTION-CODE
+           END-EVALUATE.
+
+           IF NOT WS-FN-END
+               PERFORM 1000-INITIALIZE
+           END-IF.
+
+       2000-EXIT. EXIT.
+      ****************************************************************
+       2010-ADD-TRADE            SECTION.
+      ****************************************************************
+
+           MOVE WS-KEY-ENTRY      TO TM-TRADE-ID.
+           MOVE WS-MARKET-ENTRY   TO TM-MARKET.
+           MOVE WS-TP-ENTRY       TO TM-TAKE-PROFIT.
+           MOVE WS-SL-ENTRY       TO TM-STOP-LOSS.
+           MOVE WS-RESULT-ENTRY   TO TM-RESULT-VALUE.
+           MOVE WS-CUR-ENTRY      TO TM-CUR.
+           MOVE WS-LOTS-ENTRY     TO TM-LOTS.
+           MOVE WS-FEE-ENTRY      TO TM-FEE-AMT.
+           MOVE WS-DATE-ENTRY     TO TM-TRADE-DATE.
+
+           WRITE TRADE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'TRADE ID ' WS-KEY-ENTRY ' ALREADY EXISTS'
+               NOT INVALID KEY
+                   DISPLAY 'ADDED TRADE ID ' WS-KEY-ENTRY
+           END-WRITE.
+
+       2010-EXIT. EXIT.
+      ****************************************************************
+       2020-BROWSE-TRADE         SECTION.
+      ****************************************************************
+
+           MOVE WS-KEY-ENTRY      TO TM-TRADE-ID.
+
+           READ TRADEMST
+               INVALID KEY
+                   DISPLAY WS-NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 2025-DISPLAY-TRADE
+           END-READ.
+
+       2020-EXIT. EXIT.
+      ****************************************************************
+       2025-DISPLAY-TRADE        SECTION.
+      ****************************************************************
+
+           DISPLAY '<--------------------->'.
+           DISPLAY 'TRADE-ID    = ' TM-TRADE-ID.
+           DISPLAY 'MARKET      = ' TM-MARKET.
+           DISPLAY 'TAKE-PROFIT = ' TM-TAKE-PROFIT.
+           DISPLAY 'STOP-LOSS   = ' TM-STOP-LOSS.
+           DISPLAY 'RESULT      = ' TM-RESULT-VALUE.
+           DISPLAY 'CUR         = ' TM-CUR.
+           DISPLAY 'LOTS        = ' TM-LOTS.
+           DISPLAY 'FEE-AMT     = ' TM-FEE-AMT.
+           DISPLAY 'TRADE-DATE  = ' TM-TRADE-DATE.
+
+       2025-EXIT. EXIT.
+      ****************************************************************
+       2030-CORRECT-TRADE        SECTION.
+      ****************************************************************
+
+           MOVE WS-KEY-ENTRY      TO TM-TRADE-ID.
+
+           READ TRADEMST
+               INVALID KEY
+                   DISPLAY WS-NOT-FOUND-MSG
+               NOT INVALID KEY
+                   MOVE WS-MARKET-ENTRY TO TM-MARKET
+                   MOVE WS-TP-ENTRY     TO TM-TAKE-PROFIT
+                   MOVE WS-SL-ENTRY     TO TM-STOP-LOSS
+                   MOVE WS-RESULT-ENTRY TO TM-RESULT-VALUE
+                   MOVE WS-CUR-ENTRY    TO TM-CUR
+                   MOVE WS-LOTS-ENTRY   TO TM-LOTS
+                   MOVE WS-FEE-ENTRY    TO TM-FEE-AMT
+                   MOVE WS-DATE-ENTRY   TO TM-TRADE-DATE
+                   REWRITE TRADE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR TRADE ID '
+                                   WS-KEY-ENTRY
+                       NOT INVALID KEY
+                           DISPLAY 'UPDATED TRADE ID ' WS-KEY-ENTRY
+                   END-REWRITE
+           END-READ.
+
+       2030-EXIT. EXIT.
+      ****************************************************************
+       2040-DELETE-TRADE         SECTION.
+      ****************************************************************
+
+           MOVE WS-KEY-ENTRY      TO TM-TRADE-ID.
+
+           DELETE TRADEMST
+               INVALID KEY
+                   DISPLAY WS-NOT-FOUND-MSG
+               NOT INVALID KEY
+                   DISPLAY 'DELETED TRADE ID ' WS-KEY-ENTRY
+           END-DELETE.
+
+       2040-EXIT. EXIT.
+      ****************************************************************
+       9000-ENDING               SECTION.
+      ****************************************************************
+
+           CLOSE TRADEMST.
+           DISPLAY 'END'.
+
+       9000-EXIT. EXIT.
