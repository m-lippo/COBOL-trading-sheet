@@ -0,0 +1,211 @@
+       CBL ARITH(EXTEND)
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+       PROGRAM-ID.  TRADING5.
+       AUTHOR.      MATHEUS.
+       DATE-WRITTEN. 08/08/2026.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRADE001 ASSIGN TO    TRADE001
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-TRADE001.
+
+           SELECT EQCURVE1 ASSIGN TO    EQCURVE1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS          IS FS-EQCURVE1.
+
+           SELECT RATE001  ASSIGN TO    RATE001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-DATE
+               FILE STATUS          IS FS-RATE001.
+
+      ****************************************************************
+       DATA DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       FILE SECTION.
+      ****************************************************************
+       FD  TRADE001
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INPUT-TRADE.
+
+       COPY TRADENT1.
+
+       FD  EQCURVE1
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EQUITY-CURVE-RECORD.
+
+       COPY EQCURVE1.
+
+       FD  RATE001
+           RECORD CONTAINS 14 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-RECORD.
+
+       COPY RATEFILE.
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+
+       01  FS-TRADE001            PIC  9(02) VALUE ZEROS.
+       01  FS-EQCURVE1            PIC  9(02) VALUE ZEROS.
+       01  FS-RATE001             PIC  9(02) VALUE ZEROS.
+
+       01  WS-NEW-VARS.
+           03  AC-TRADE-SEQ       PIC  9(05) VALUE ZEROS.
+           03  WS-END-OF-FILE     PIC  X(01) VALUE 'N'.
+
+      *--> FALLBACK RATE IF A TRADE'S DATE ISN'T ON RATE001 YET; ONLY
+      *--> USED THE FIRST TIME 25-LOOKUP-RATE MISSES BEFORE ANY REAL
+      *--> RATE HAS BEEN LOADED.
+       01  WS-CONVERT-VARS.
+           03  WS-USD-BRL-RATIO   PIC  9(03)V99 VALUE 5,93.
+           03  WS-USD-RES-VAL     PIC  S9(03)V99.
+
+      *--> STARTING BALANCE MATCHES TRADING9'S WS-BALANCE CONVENTION SO
+      *--> AN EQUITY CURVE BUILT HERE LINES UP WITH INTERACTIVE RUNS.
+       01  WS-RUNNING-BAL         PIC  S9(07)V99 VALUE ZEROS.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+
+      ****************************************************************
+       00-STARTING               SECTION.
+      ****************************************************************
+
+           PERFORM 10-INITIALIZE.
+           PERFORM 90-ENDING.
+           GOBACK.
+
+       00-EXIT. EXIT.
+      ****************************************************************
+       10-INITIALIZE             SECTION.
+      ****************************************************************
+
+           MOVE 100               TO WS-RUNNING-BAL.
+
+           OPEN INPUT  TRADE001
+           IF FS-TRADE001 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-TRADE001'
+               DISPLAY 'FS-TRADE001 = ' FS-TRADE001
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT EQCURVE1
+           IF FS-EQCURVE1 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-EQCURVE1'
+               DISPLAY 'FS-EQCURVE1 = ' FS-EQCURVE1
+               GOBACK
+           END-IF.
+
+           OPEN INPUT  RATE001
+           IF FS-RATE001 NOT EQUAL ZEROS
+               DISPLAY 'ERROR OPENING FILE FS-RATE001'
+               DISPLAY 'FS-RATE001 = ' FS-RATE001
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE EQUAL 'Y'
+               READ TRADE001
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM 20-PROCESS-TRADE
+               END-READ
+           END-PERFORM.
+
+       10-EXIT. EXIT.
+      ****************************************************************
+       20-PROCESS-TRADE           SECTION.
+      ****************************************************************
+
+           ADD  01                TO AC-TRADE-SEQ.
+
+           PERFORM 21-CONVERT-TO-USD.
+
+           ADD  WS-USD-RES-VAL    TO WS-RUNNING-BAL.
+
+           PERFORM 22-WRITE-CURVE.
+
+       20-EXIT. EXIT.
+      ****************************************************************
+       21-CONVERT-TO-USD          SECTION.
+      ****************************************************************
+
+      *--> SAME BRL-TO-USD APPROACH AS TRADING9'S 2100-CONVERTER/
+      *--> 2120-BRL-TO-USD, LOOKING UP THE RATE FOR THE TRADE'S OWN
+      *--> DATE INSTEAD OF ONE VALUE FOR THE WHOLE RUN.
+           EVALUATE CUR OF INPUT-TRADE
+               WHEN 'BRL'
+                   PERFORM 25-LOOKUP-RATE
+                   COMPUTE WS-USD-RES-VAL = RESULT-VALUE OF INPUT-TRADE
+                                             / WS-USD-BRL-RATIO
+               WHEN OTHER
+                   MOVE RESULT-VALUE OF INPUT-TRADE TO WS-USD-RES-VAL
+           END-EVALUATE.
+
+       21-EXIT. EXIT.
+      ****************************************************************
+       22-WRITE-CURVE             SECTION.
+      ****************************************************************
+
+           MOVE AC-TRADE-SEQ            TO EQ-TRADE-SEQ.
+           MOVE MARKET      OF INPUT-TRADE
+                                         TO EQ-MARKET.
+           MOVE CUR         OF INPUT-TRADE
+                                         TO EQ-CUR.
+           MOVE RESULT-VALUE OF INPUT-TRADE
+                                         TO EQ-RES-VAL.
+           MOVE WS-USD-RES-VAL          TO EQ-USD-RES-VAL.
+           MOVE WS-RUNNING-BAL          TO EQ-RUNNING-BAL.
+           MOVE TRADE-DATE  OF INPUT-TRADE
+                                         TO EQ-TRADE-DATE.
+
+           WRITE EQUITY-CURVE-RECORD.
+
+       22-EXIT. EXIT.
+      ****************************************************************
+       25-LOOKUP-RATE             SECTION.
+      ****************************************************************
+
+           MOVE TRADE-DATE OF INPUT-TRADE TO RATE-DATE.
+
+           READ RATE001
+               INVALID KEY
+                   DISPLAY 'RATE NOT FOUND FOR DATE '
+                           TRADE-DATE OF INPUT-TRADE
+                   DISPLAY 'USING LAST KNOWN RATE'
+               NOT INVALID KEY
+                   MOVE RATE-VALUE TO WS-USD-BRL-RATIO
+           END-READ.
+
+       25-EXIT. EXIT.
+      ****************************************************************
+       90-ENDING                 SECTION.
+      ****************************************************************
+
+           CLOSE TRADE001.
+           CLOSE EQCURVE1.
+           CLOSE RATE001.
+
+           DISPLAY 'END'.
+
+       90-EXIT. EXIT.
