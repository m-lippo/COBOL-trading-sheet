@@ -0,0 +1,12 @@
+       01  EQUITY-CURVE-RECORD.
+           03  EQ-TRADE-SEQ       PIC  9(05).
+           03  EQ-MARKET          PIC  X(06).
+           03  EQ-CUR             PIC  X(03).
+           03  EQ-RES-VAL         PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  EQ-USD-RES-VAL     PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  EQ-RUNNING-BAL     PIC  S9(07)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  EQ-TRADE-DATE      PIC  X(08).
+           03  FILLER             PIC  X(36).
