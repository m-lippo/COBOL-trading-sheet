@@ -0,0 +1,12 @@
+       01  TRADE-MASTER-RECORD.
+           03  TM-TRADE-ID        PIC  9(06).
+           03  TM-MARKET          PIC  X(06).
+           03  TM-TAKE-PROFIT     PIC  9(03)V99.
+           03  TM-STOP-LOSS       PIC  9(03)V99.
+           03  TM-RESULT-VALUE    PIC  S9(03)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  TM-CUR             PIC  X(03).
+           03  TM-LOTS            PIC  9(03).
+           03  TM-FEE-AMT         PIC  9(03)V99.
+           03  TM-TRADE-DATE      PIC  X(08).
+           03  FILLER             PIC  X(33).
