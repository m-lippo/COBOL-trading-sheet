@@ -0,0 +1,4 @@
+       01  INSTR-RECORD.
+           03  INSTR-CODE         PIC  X(06).
+           03  INSTR-TYPE         PIC  X(03).
+           03  FILLER             PIC  X(01).
