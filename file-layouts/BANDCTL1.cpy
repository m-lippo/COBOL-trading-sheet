@@ -0,0 +1,3 @@
+       01  BAND-CONTROL-RECORD.
+           03  BC-BREAKEVEN-TOL   PIC  9(03)V99.
+           03  FILLER             PIC  X(25).
