@@ -0,0 +1,7 @@
+       01  CHECKPOINT-RECORD.
+           03  CK-KEY             PIC  X(04).
+           03  CK-LAST-TRADE-ID   PIC  9(03).
+           03  CK-INPUT-COUNT     PIC  9(05).
+           03  CK-RESULT-TOTAL    PIC  S9(07)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           03  FILLER             PIC  X(08).
