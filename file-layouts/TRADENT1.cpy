@@ -5,4 +5,7 @@
            03  RESULT-VALUE       PIC  S9(03)V99
                SIGN IS LEADING SEPARATE CHARACTER.
            03  CUR                PIC  X(03).
-           03  FILLER             PIC  X(55).
+           03  LOTS               PIC  9(03).
+           03  FEE-AMT            PIC  9(03)V99.
+           03  TRADE-DATE         PIC  X(08).
+           03  FILLER             PIC  X(39).
