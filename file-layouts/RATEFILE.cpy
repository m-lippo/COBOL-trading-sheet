@@ -0,0 +1,4 @@
+       01  RATE-RECORD.
+           03  RATE-DATE          PIC  X(08).
+           03  RATE-VALUE         PIC  9(03)V99.
+           03  FILLER             PIC  X(01).
