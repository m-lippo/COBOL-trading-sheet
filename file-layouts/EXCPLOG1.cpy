@@ -0,0 +1,7 @@
+       01  EXCEPTION-LOG-RECORD.
+           03  EXC-PROGRAM-ID     PIC  X(08).
+           03  EXC-PARAGRAPH      PIC  X(12).
+           03  EXC-FILE-NAME      PIC  X(08).
+           03  EXC-FILE-STATUS    PIC  X(02).
+           03  EXC-TIMESTAMP      PIC  X(21).
+           03  FILLER             PIC  X(29).
